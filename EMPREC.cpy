@@ -0,0 +1,18 @@
+      *================================================================*
+      * EMPREC.CPY                                                    *
+      * Employee master record layout, shared by FILE-R, EMP-MAINT,   *
+      * and the payroll extract so all three agree on EMP-FILE's      *
+      * physical layout in one place.                                 *
+      *================================================================*
+          01 Employee-FILE.
+             05 Employee-ID PIC 9(5).
+             05 NAME PIC A(25).
+             05 Dept-Code PIC X(4).
+             05 Hire-Date.
+                10 Hire-CCYY PIC 9(4).
+                10 Hire-MM PIC 9(2).
+                10 Hire-DD PIC 9(2).
+             05 Salary PIC 9(7)V99.
+             05 Emp-Status PIC X(1).
+                88 Active-Employee VALUE 'A'.
+                88 Terminated-Employee VALUE 'T'.
