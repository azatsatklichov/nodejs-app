@@ -5,29 +5,478 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT Employee ASSIGN TO EMP-FILE
-       ORGANIZATION IS LINE SEQUENTIAL.
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS SEQUENTIAL
+       RECORD KEY IS Employee-ID
+       FILE STATUS IS WS-Employee-Status.
+
+       SELECT Emp-Except ASSIGN TO EMP-EXCEPT
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-Except-Status.
+
+       SELECT Emp-List ASSIGN TO EMP-LIST
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-List-Status.
+
+       SELECT Emp-Ctl ASSIGN TO EMP-CTL
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-Ctl-Status.
+
+       SELECT Emp-Ckpt ASSIGN TO EMP-CKPT
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-Ckpt-Status.
+
+       SELECT Emp-Payout ASSIGN TO EMP-PAYOUT
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-Payout-Status.
+
+       SELECT Emp-Audit ASSIGN TO EMP-AUDIT
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-Audit-Status.
 
        DATA DIVISION.
        FILE SECTION.
        FD Employee.
-          01 Employee-FILE.
-             05 Employee-ID PIC 9(5).
-             05 NAME PIC A(25).
+          COPY EMPREC.
+
+       FD Emp-Except.
+          01 Emp-Except-Rec.
+             05 EX-Employee-ID PIC X(5).
+             05 EX-NAME PIC A(25).
+             05 EX-Reason PIC X(30).
+
+       FD Emp-List.
+          01 Emp-List-Rec PIC X(80).
+
+       FD Emp-Ctl.
+          01 Emp-Ctl-Rec.
+             05 CTL-Run-Date PIC X(10).
+             05 FILLER PIC X(2) VALUE SPACES.
+             05 CTL-Read-Count PIC 9(7).
+             05 FILLER PIC X(2) VALUE SPACES.
+             05 CTL-Hash-Total PIC 9(11).
+             05 FILLER PIC X(2) VALUE SPACES.
+             05 CTL-Good-Count PIC 9(7).
+             05 FILLER PIC X(2) VALUE SPACES.
+             05 CTL-Except-Count PIC 9(7).
+
+      *    Carries enough of the run's running totals, along with the
+      *    last Employee-ID processed, that a restart can pick back up
+      *    without losing the count/hash work done before the abend.
+       FD Emp-Ckpt.
+          01 Emp-Ckpt-Rec.
+             05 CKPT-Employee-ID PIC 9(5).
+             05 CKPT-Read-Count PIC 9(7).
+             05 CKPT-Hash-Total PIC 9(11).
+             05 CKPT-Good-Count PIC 9(7).
+             05 CKPT-Except-Count PIC 9(7).
+
+      *    Fixed-format record expected by the payroll system's
+      *    employee import - one flat CCYYMMDD date field rather
+      *    than the broken-out internal Hire-Date group.
+       FD Emp-Payout.
+          01 Emp-Payout-Rec.
+             05 PO-Employee-ID PIC 9(5).
+             05 PO-NAME PIC A(25).
+             05 PO-Dept-Code PIC X(4).
+             05 PO-Hire-Date PIC 9(8).
+             05 PO-Salary PIC 9(7)V99.
+             05 PO-Status PIC X(1).
+
+      *    Persistent run-audit log - one line per execution, so
+      *    "when did we last run this and how many came through"
+      *    can be answered without digging through job logs.
+       FD Emp-Audit.
+          01 Emp-Audit-Rec.
+             05 AUD-Run-Date PIC X(10).
+             05 FILLER PIC X(2) VALUE SPACES.
+             05 AUD-Run-Time PIC X(8).
+             05 FILLER PIC X(2) VALUE SPACES.
+             05 AUD-Operator PIC X(8).
+             05 FILLER PIC X(2) VALUE SPACES.
+             05 AUD-Read-Count PIC 9(7).
+             05 FILLER PIC X(2) VALUE SPACES.
+             05 AUD-Completion-Status PIC X(11).
 
        WORKING-STORAGE SECTION.
+       01 WS-Report-Lines.
+          05 WS-Heading-1.
+             10 FILLER PIC X(10) VALUE SPACES.
+             10 FILLER PIC X(24) VALUE 'EMPLOYEE LISTING REPORT'.
+             10 FILLER PIC X(10) VALUE SPACES.
+             10 FILLER PIC X(10) VALUE 'RUN DATE: '.
+             10 HDG-Run-Date PIC X(10).
+             10 FILLER PIC X(6) VALUE SPACES.
+             10 FILLER PIC X(6) VALUE 'PAGE: '.
+             10 HDG-Page-No PIC ZZZ9.
+          05 WS-Heading-2.
+             10 FILLER PIC X(6) VALUE 'EMP-ID'.
+             10 FILLER PIC X(4) VALUE SPACES.
+             10 FILLER PIC X(25) VALUE 'NAME'.
+             10 FILLER PIC X(5) VALUE SPACES.
+             10 FILLER PIC X(4) VALUE 'DEPT'.
+             10 FILLER PIC X(5) VALUE SPACES.
+             10 FILLER PIC X(10) VALUE 'HIRE-DATE'.
+             10 FILLER PIC X(3) VALUE SPACES.
+             10 FILLER PIC X(6) VALUE 'STATUS'.
+          05 WS-Detail-Line.
+             10 DTL-Employee-ID PIC 9(5).
+             10 FILLER PIC X(5) VALUE SPACES.
+             10 DTL-NAME PIC A(25).
+             10 FILLER PIC X(5) VALUE SPACES.
+             10 DTL-Dept-Code PIC X(4).
+             10 FILLER PIC X(6) VALUE SPACES.
+             10 DTL-Hire-CCYY PIC 9(4).
+             10 FILLER PIC X(1) VALUE '/'.
+             10 DTL-Hire-MM PIC 9(2).
+             10 FILLER PIC X(1) VALUE '/'.
+             10 DTL-Hire-DD PIC 9(2).
+             10 FILLER PIC X(3) VALUE SPACES.
+             10 DTL-Status PIC X(1).
+          05 WS-Total-Line.
+             10 FILLER PIC X(24) VALUE 'TOTAL EMPLOYEES LISTED: '.
+             10 TOT-Employee-Count PIC ZZZ,ZZ9.
+       01 WS-Lines-Per-Page PIC 9(2) VALUE 20.
+       01 WS-Line-Count PIC 9(2) VALUE ZERO.
+       01 WS-Page-Count PIC 9(3) VALUE ZERO.
+       01 WS-Todays-Date.
+          05 WS-Todays-CCYY PIC 9(4).
+          05 WS-Todays-MM PIC 9(2).
+          05 WS-Todays-DD PIC 9(2).
+       01 WS-Report-Date PIC X(10).
        01 WS-Employee.
           05 WS-Employee-ID PIC 9(5).
           05 WS-NAME PIC A(25).
+          05 WS-Dept-Code PIC X(4).
+          05 WS-Hire-Date.
+             10 WS-Hire-CCYY PIC 9(4).
+             10 WS-Hire-MM PIC 9(2).
+             10 WS-Hire-DD PIC 9(2).
+          05 WS-Salary PIC 9(7)V99.
+          05 WS-Emp-Status PIC X(1).
        01 WS-EOF PIC A(1).
+       01 WS-Employee-Status PIC X(2).
+       01 WS-Except-Status PIC X(2).
+       01 WS-List-Status PIC X(2).
+       01 WS-Ctl-Status PIC X(2).
+       01 WS-Payout-Status PIC X(2).
+       01 WS-Good-Count PIC 9(7) VALUE ZERO.
+       01 WS-Except-Count PIC 9(7) VALUE ZERO.
+       01 WS-Read-Count PIC 9(7) VALUE ZERO.
+      *    Sum of Employee-ID over every record whose Employee-ID is
+      *    numeric (zero-value IDs included, since zero is still a
+      *    numeric value - they land in CTL-Hash-Total and also get
+      *    flagged into Emp-Except as a separate problem). Records
+      *    with a non-numeric Employee-ID cannot safely take part in
+      *    an arithmetic total and are excluded here; they are still
+      *    reflected in CTL-Read-Count and CTL-Except-Count, so a
+      *    reconciliation against an upstream total needs to account
+      *    for that exclusion rather than expect every read record to
+      *    be represented in the hash.
+       01 WS-Hash-Total PIC 9(11) VALUE ZERO.
+       01 WS-Except-Reason PIC X(30).
+       01 WS-Bad-Record-Sw PIC A(1).
+       01 WS-Ckpt-Status PIC X(2).
+      *    Checkpointed every record (not batched) so the checkpoint
+      *    key always matches exactly what has already been written
+      *    to Emp-Except/Emp-List/Emp-Payout - a restart repositions
+      *    past everything already externalized, with nothing
+      *    reprocessed and nothing skipped.
+       01 WS-Checkpoint-Interval PIC 9(5) VALUE 1.
+       01 WS-Ckpt-Quotient PIC 9(7).
+       01 WS-Ckpt-Remainder PIC 9(5).
+       01 WS-Restart-Employee-ID PIC 9(5) VALUE ZERO.
+       01 WS-Restart-Sw PIC X(1) VALUE 'N'.
+          88 Restart-Requested VALUE 'Y'.
+       01 WS-Audit-Status PIC X(2).
+       01 WS-Run-Operator PIC X(8) VALUE SPACES.
+       01 WS-Run-Time.
+          05 WS-Run-HH PIC 9(2).
+          05 WS-Run-MM PIC 9(2).
+          05 WS-Run-SS PIC 9(2).
+          05 WS-Run-HS PIC 9(2).
+       01 WS-Run-Time-Disp PIC X(8).
+       01 WS-Completion-Status PIC X(11) VALUE SPACES.
+       01 WS-Ckpt-Open-Sw PIC X(1) VALUE 'N'.
+
+      *    Populated from the EXEC PGM=FILE-R PARM= string (the JCL
+      *    passes &SYSUID) - the job's submitter, not an OS login, is
+      *    what identifies "who ran it" in this batch environment.
+       LINKAGE SECTION.
+       01 LK-Run-Parm.
+          05 LK-Parm-Len PIC S9(4) COMP.
+          05 LK-Parm-Operator PIC X(8).
+
+       PROCEDURE DIVISION USING LK-Run-Parm.
+
+           ACCEPT WS-Todays-Date FROM DATE YYYYMMDD.
+           MOVE WS-Todays-MM TO WS-Report-Date(1:2).
+           MOVE '/' TO WS-Report-Date(3:1).
+           MOVE WS-Todays-DD TO WS-Report-Date(4:2).
+           MOVE '/' TO WS-Report-Date(6:1).
+           MOVE WS-Todays-CCYY TO WS-Report-Date(7:4).
+
+           ACCEPT WS-Run-Time FROM TIME.
+           MOVE WS-Run-HH TO WS-Run-Time-Disp(1:2).
+           MOVE ':' TO WS-Run-Time-Disp(3:1).
+           MOVE WS-Run-MM TO WS-Run-Time-Disp(4:2).
+           MOVE ':' TO WS-Run-Time-Disp(6:1).
+           MOVE WS-Run-SS TO WS-Run-Time-Disp(7:2).
+
+           IF LK-Parm-Len > ZERO
+               MOVE LK-Parm-Operator TO WS-Run-Operator
+           END-IF.
+           IF WS-Run-Operator = SPACES
+               MOVE 'UNKNOWN' TO WS-Run-Operator
+           END-IF.
+
+           PERFORM 0500-CHECK-RESTART.
 
-       PROCEDURE DIVISION.
+           MOVE 'STARTED' TO WS-Completion-Status.
+           PERFORM 9300-WRITE-AUDIT-LOG.
 
            OPEN INPUT Employee.
+           IF WS-Employee-Status NOT = '00'
+               MOVE 'OPEN FAILED' TO WS-Completion-Status
+               PERFORM 9300-WRITE-AUDIT-LOG
+               DISPLAY 'FILE-R UNABLE TO OPEN EMP-FILE, STATUS: '
+                  WS-Employee-Status
+               STOP RUN
+           END-IF.
+           PERFORM 0600-OPEN-OUTPUTS.
+
+           IF Restart-Requested
+               MOVE WS-Restart-Employee-ID TO Employee-ID
+               START Employee KEY IS GREATER THAN Employee-ID
+                  INVALID KEY MOVE 'Y' TO WS-EOF
+               END-START
+               DISPLAY 'FILE-R RESTARTING AFTER EMPLOYEE-ID: '
+                  WS-Restart-Employee-ID
+           END-IF.
+
            PERFORM UNTIL WS-EOF='Y'
-             READ Employee INTO WS-Employee
+             READ Employee
                 AT END MOVE 'Y' TO WS-EOF
-                NOT AT END DISPLAY WS-Employee
+                NOT AT END PERFORM 1000-EDIT-RECORD
              END-READ
            END-PERFORM.
+           PERFORM 9000-PRINT-TOTALS.
+           PERFORM 9100-WRITE-CONTROL-TOTALS.
+           PERFORM 9200-CLEAR-CHECKPOINT.
+           MOVE 'NORMAL' TO WS-Completion-Status.
+           PERFORM 9300-WRITE-AUDIT-LOG.
            CLOSE Employee.
+           CLOSE Emp-Except.
+           CLOSE Emp-List.
+           CLOSE Emp-Ctl.
+           CLOSE Emp-Payout.
+           DISPLAY 'FILE-R GOOD RECORDS  : ' WS-Good-Count.
+           DISPLAY 'FILE-R EXCEPTIONS    : ' WS-Except-Count.
            STOP RUN.
+
+       0500-CHECK-RESTART.
+           OPEN INPUT Emp-Ckpt.
+           IF WS-Ckpt-Status = '00'
+               READ Emp-Ckpt
+                  AT END CONTINUE
+                  NOT AT END
+                     MOVE CKPT-Employee-ID TO WS-Restart-Employee-ID
+                     MOVE CKPT-Read-Count TO WS-Read-Count
+                     MOVE CKPT-Hash-Total TO WS-Hash-Total
+                     MOVE CKPT-Good-Count TO WS-Good-Count
+                     MOVE CKPT-Except-Count TO WS-Except-Count
+                     MOVE 'Y' TO WS-Restart-Sw
+               END-READ
+               CLOSE Emp-Ckpt
+           END-IF.
+
+      *    The exception, listing, control-total and payroll-extract
+      *    outputs from the aborted run are still sitting on disk from
+      *    the generation the checkpoint was taken against, so a
+      *    restart extends them instead of reopening OUTPUT and
+      *    wiping out everything written before the checkpoint.
+      *    A fresh (non-restart) run still gets a clean OUTPUT open.
+       0600-OPEN-OUTPUTS.
+           IF Restart-Requested
+               OPEN EXTEND Emp-Except
+               IF WS-Except-Status NOT = '00'
+                   OPEN OUTPUT Emp-Except
+               END-IF
+               OPEN EXTEND Emp-List
+               IF WS-List-Status NOT = '00'
+                   OPEN OUTPUT Emp-List
+               END-IF
+               OPEN EXTEND Emp-Ctl
+               IF WS-Ctl-Status NOT = '00'
+                   OPEN OUTPUT Emp-Ctl
+               END-IF
+               OPEN EXTEND Emp-Payout
+               IF WS-Payout-Status NOT = '00'
+                   OPEN OUTPUT Emp-Payout
+               END-IF
+           ELSE
+               OPEN OUTPUT Emp-Except
+               IF WS-Except-Status NOT = '00'
+                   DISPLAY 'FILE-R UNABLE TO OPEN EMP-EXCEPT, STATUS: '
+                      WS-Except-Status
+                   STOP RUN
+               END-IF
+               OPEN OUTPUT Emp-List
+               IF WS-List-Status NOT = '00'
+                   DISPLAY 'FILE-R UNABLE TO OPEN EMP-LIST, STATUS: '
+                      WS-List-Status
+                   STOP RUN
+               END-IF
+               OPEN OUTPUT Emp-Ctl
+               IF WS-Ctl-Status NOT = '00'
+                   DISPLAY 'FILE-R UNABLE TO OPEN EMP-CTL, STATUS: '
+                      WS-Ctl-Status
+                   STOP RUN
+               END-IF
+               OPEN OUTPUT Emp-Payout
+               IF WS-Payout-Status NOT = '00'
+                   DISPLAY 'FILE-R UNABLE TO OPEN EMP-PAYOUT, STATUS: '
+                      WS-Payout-Status
+                   STOP RUN
+               END-IF
+           END-IF.
+
+      *    The checkpoint is taken at the very end of this paragraph,
+      *    after the record has been fully classified, its accumulators
+      *    updated and its output written - never before - so the
+      *    checkpointed Employee-ID and accumulators always describe a
+      *    fully-completed, fully-externalized record. A checkpoint
+      *    taken any earlier would let a restart's START ... KEY IS
+      *    GREATER THAN ... skip past a record whose contribution to
+      *    the totals, or whose output row, was never actually written.
+       1000-EDIT-RECORD.
+           ADD 1 TO WS-Read-Count.
+           MOVE 'N' TO WS-Bad-Record-Sw.
+           MOVE SPACES TO WS-Except-Reason.
+
+           IF Employee-ID IS NOT NUMERIC
+               MOVE 'Y' TO WS-Bad-Record-Sw
+               MOVE 'EMPLOYEE-ID NOT NUMERIC' TO WS-Except-Reason
+           ELSE
+               ADD Employee-ID TO WS-Hash-Total
+               IF Employee-ID = ZERO
+                   MOVE 'Y' TO WS-Bad-Record-Sw
+                   MOVE 'EMPLOYEE-ID IS ZERO' TO WS-Except-Reason
+               END-IF
+           END-IF.
+
+           IF NAME = SPACES
+               MOVE 'Y' TO WS-Bad-Record-Sw
+               IF WS-Except-Reason = SPACES
+                   MOVE 'NAME IS BLANK' TO WS-Except-Reason
+               ELSE
+                   MOVE 'EMPLOYEE-ID/NAME INVALID' TO WS-Except-Reason
+               END-IF
+           END-IF.
+
+           IF WS-Bad-Record-Sw = 'Y'
+               ADD 1 TO WS-Except-Count
+               MOVE Employee-ID TO EX-Employee-ID
+               MOVE NAME TO EX-NAME
+               MOVE WS-Except-Reason TO EX-Reason
+               WRITE Emp-Except-Rec
+           ELSE
+               ADD 1 TO WS-Good-Count
+               MOVE Employee-FILE TO WS-Employee
+               PERFORM 2000-PRINT-DETAIL
+               PERFORM 2200-WRITE-PAYOUT
+           END-IF.
+
+           DIVIDE WS-Read-Count BY WS-Checkpoint-Interval
+              GIVING WS-Ckpt-Quotient REMAINDER WS-Ckpt-Remainder.
+           IF WS-Ckpt-Remainder = ZERO
+               PERFORM 1100-WRITE-CHECKPOINT
+           END-IF.
+
+       1100-WRITE-CHECKPOINT.
+           IF WS-Ckpt-Open-Sw = 'Y'
+               CLOSE Emp-Ckpt
+           END-IF.
+           OPEN OUTPUT Emp-Ckpt.
+           MOVE 'Y' TO WS-Ckpt-Open-Sw.
+           MOVE Employee-ID TO CKPT-Employee-ID.
+           MOVE WS-Read-Count TO CKPT-Read-Count.
+           MOVE WS-Hash-Total TO CKPT-Hash-Total.
+           MOVE WS-Good-Count TO CKPT-Good-Count.
+           MOVE WS-Except-Count TO CKPT-Except-Count.
+           WRITE Emp-Ckpt-Rec.
+
+       2000-PRINT-DETAIL.
+           IF WS-Line-Count = ZERO OR
+              WS-Line-Count >= WS-Lines-Per-Page
+               PERFORM 2100-PRINT-HEADINGS
+           END-IF.
+
+           MOVE WS-Employee-ID TO DTL-Employee-ID.
+           MOVE WS-NAME TO DTL-NAME.
+           MOVE WS-Dept-Code TO DTL-Dept-Code.
+           MOVE WS-Hire-CCYY TO DTL-Hire-CCYY.
+           MOVE WS-Hire-MM TO DTL-Hire-MM.
+           MOVE WS-Hire-DD TO DTL-Hire-DD.
+           MOVE WS-Emp-Status TO DTL-Status.
+           WRITE Emp-List-Rec FROM WS-Detail-Line.
+           ADD 1 TO WS-Line-Count.
+
+       2100-PRINT-HEADINGS.
+           ADD 1 TO WS-Page-Count.
+           MOVE WS-Report-Date TO HDG-Run-Date.
+           MOVE WS-Page-Count TO HDG-Page-No.
+           WRITE Emp-List-Rec FROM WS-Heading-1.
+           WRITE Emp-List-Rec FROM WS-Heading-2.
+           MOVE ZERO TO WS-Line-Count.
+
+       2200-WRITE-PAYOUT.
+           MOVE WS-Employee-ID TO PO-Employee-ID.
+           MOVE WS-NAME TO PO-NAME.
+           MOVE WS-Dept-Code TO PO-Dept-Code.
+           MOVE WS-Hire-CCYY TO PO-Hire-Date(1:4).
+           MOVE WS-Hire-MM TO PO-Hire-Date(5:2).
+           MOVE WS-Hire-DD TO PO-Hire-Date(7:2).
+           MOVE WS-Salary TO PO-Salary.
+           MOVE WS-Emp-Status TO PO-Status.
+           WRITE Emp-Payout-Rec.
+
+       9000-PRINT-TOTALS.
+           IF WS-Line-Count = ZERO OR
+              WS-Line-Count >= WS-Lines-Per-Page
+               PERFORM 2100-PRINT-HEADINGS
+           END-IF.
+           MOVE WS-Good-Count TO TOT-Employee-Count.
+           WRITE Emp-List-Rec FROM WS-Total-Line.
+
+       9100-WRITE-CONTROL-TOTALS.
+           MOVE WS-Report-Date TO CTL-Run-Date.
+           MOVE WS-Read-Count TO CTL-Read-Count.
+           MOVE WS-Hash-Total TO CTL-Hash-Total.
+           MOVE WS-Good-Count TO CTL-Good-Count.
+           MOVE WS-Except-Count TO CTL-Except-Count.
+           WRITE Emp-Ctl-Rec.
+
+       9200-CLEAR-CHECKPOINT.
+      *    A normal end-of-file completion means there is nothing
+      *    left to restart from, so the checkpoint file is emptied
+      *    out and left ready for the next run.
+           IF WS-Ckpt-Open-Sw = 'Y'
+               CLOSE Emp-Ckpt
+           END-IF.
+           OPEN OUTPUT Emp-Ckpt.
+           MOVE 'Y' TO WS-Ckpt-Open-Sw.
+           CLOSE Emp-Ckpt.
+
+       9300-WRITE-AUDIT-LOG.
+           OPEN EXTEND Emp-Audit.
+           IF WS-Audit-Status NOT = '00'
+               OPEN OUTPUT Emp-Audit
+           END-IF.
+           MOVE WS-Report-Date TO AUD-Run-Date.
+           MOVE WS-Run-Time-Disp TO AUD-Run-Time.
+           MOVE WS-Run-Operator TO AUD-Operator.
+           MOVE WS-Read-Count TO AUD-Read-Count.
+           MOVE WS-Completion-Status TO AUD-Completion-Status.
+           WRITE Emp-Audit-Rec.
+           CLOSE Emp-Audit.
