@@ -0,0 +1,103 @@
+//FILERJ   JOB (ACCTNO),'DAILY EMPLOYEE LISTING',CLASS=A,
+//         MSGCLASS=X,NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* FILERJ   - DAILY EXECUTION OF FILE-R AGAINST THE EMP-FILE     *
+//*            VSAM KSDS. PROD.EMP.MASTER.KSDS IS THE LIVE,       *
+//*            KEYED MASTER (FILE-R AND EMP-MAINT BOTH NEED       *
+//*            DIRECT BY-KEY ACCESS, WHICH A GENERATION DATA      *
+//*            GROUP CANNOT PROVIDE). PROD.EMP.MASTER.GDG IS A    *
+//*            SEPARATE, NON-VSAM GENERATION DATA GROUP           *
+//*            (LIMIT 14) HOLDING A SEQUENTIAL BACKUP COPY OF     *
+//*            THE MASTER TAKEN EACH RUN, SO THE LAST 14 DAYS OF  *
+//*            EMPLOYEE SNAPSHOTS ARE KEPT FOR LOOK-BACK WHEN A   *
+//*            DOWNSTREAM DISCREPANCY NEEDS INVESTIGATING.        *
+//*                                                                *
+//*            STEP010 LOADS TODAY'S RAW HR EXTRACT INTO THE      *
+//*            KSDS (A ONE-TIME DEFINE OF THE CLUSTER IS DONE BY  *
+//*            STEP005 - SEE BELOW). STEP015 BACKS UP THE KSDS    *
+//*            AS-OF THAT POINT INTO A NEW GDG GENERATION.         *
+//*            STEP020 RUNS FILE-R AGAINST THE KSDS, PRODUCING     *
+//*            THE LISTING, EXCEPTION, CONTROL-TOTAL AND PAYROLL-  *
+//*            EXTRACT OUTPUT.                                     *
+//*--------------------------------------------------------------*
+//*
+//* ONE-TIME STEPS TO DEFINE THE KSDS AND THE GDG BASE -           *
+//* UNCOMMENT ON FIRST RUN ONLY.                                   *
+//*STEP005  EXEC PGM=IDCAMS
+//*SYSPRINT DD  SYSOUT=*
+//*SYSIN    DD  *
+//*   DEFINE CLUSTER (NAME(PROD.EMP.MASTER.KSDS) -
+//*               INDEXED                        -
+//*               KEYS(5 0)                      -
+//*               RECORDSIZE(52 52)               -
+//*               SPACE(5 5) CYLINDERS)
+//*   DEFINE GDG (NAME(PROD.EMP.MASTER.GDG) -
+//*               LIMIT(14)                 -
+//*               NOEMPTY                   -
+//*               SCRATCH)
+//*/*
+//*
+//* REPLACE UPDATES ANY KEY ALREADY ON THE KSDS FROM A PRIOR DAY'S   *
+//* LOAD INSTEAD OF ABENDING ON THE DUPLICATE KEY - THE EXTRACT IS   *
+//* A DAILY REFRESH OF THE SAME EMPLOYEE POPULATION, NOT A ONE-SHOT  *
+//* LOAD. NOTE: IF PROD.EMP.RAWEXTRACT ITSELF CONTAINS TWO ROWS      *
+//* SHARING A KEY (INCLUDING TWO BAD ROWS THAT BOTH CARRY EMPLOYEE-  *
+//* ID ZERO OR THE SAME NON-NUMERIC VALUE), REPLACE SILENTLY KEEPS   *
+//* ONLY THE LAST ONE - THE EARLIER ROW NEVER REACHES FILE-R AND SO  *
+//* NEVER SHOWS UP ON EMP-EXCEPT. THIS IS A KNOWN GAP IN THE RAW     *
+//* EXTRACT'S OWN QUALITY, NOT SOMETHING FILE-R CAN DETECT FROM THE  *
+//* KSDS AFTER THE FACT - CATCHING IT WOULD REQUIRE VALIDATING       *
+//* PROD.EMP.RAWEXTRACT SEQUENTIALLY BEFORE THIS STEP LOADS IT.      *
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//RAWIN    DD  DSN=PROD.EMP.RAWEXTRACT,DISP=SHR
+//KSDSOUT  DD  DSN=PROD.EMP.MASTER.KSDS,DISP=SHR
+//SYSIN    DD  *
+   REPRO INFILE(RAWIN) OUTFILE(KSDSOUT) REPLACE
+/*
+//*
+//* SEQUENTIAL BACKUP OF THE KSDS INTO A NEW GDG GENERATION, FOR   *
+//* 14-DAY LOOK-BACK. THE GDG HOLDS A FLAT COPY, NOT THE LIVE      *
+//* KEYED FILE ITSELF - A GDG CANNOT MANAGE VSAM GENERATIONS.      *
+//STEP015  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//KSDSIN   DD  DSN=PROD.EMP.MASTER.KSDS,DISP=SHR
+//GDGOUT   DD  DSN=PROD.EMP.MASTER.GDG(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=0052)
+//SYSIN    DD  *
+   REPRO INFILE(KSDSIN) OUTFILE(GDGOUT)
+/*
+//*
+//* PARM PASSES THE SUBMITTER'S USERID THROUGH TO FILE-R FOR THE     *
+//* RUN-AUDIT LOG (EMP-AUDIT) - THERE IS NO "CURRENT USER" TO READ   *
+//* FROM THE OS IN A BATCH JES ADDRESS SPACE THE WAY THERE IS IN AN  *
+//* INTERACTIVE SESSION.                                             *
+//* EMP-EXCEPT, EMP-LIST AND EMP-CTL ARE CATALOGED DISP=MOD DATASETS *
+//* RATHER THAN SYSOUT SO THAT FILE-R'S OPEN EXTEND ON A RESTART     *
+//* ACTUALLY HAS SOMETHING ON DISK TO EXTEND - A FRESH SYSOUT DD IS  *
+//* ALLOCATED EVERY STEP EXECUTION AND CANNOT CARRY CONTENT ACROSS   *
+//* A RESTARTED RUN OF THIS STEP.                                    *
+//STEP020  EXEC PGM=FILE-R,PARM='&SYSUID'
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//EMP-FILE   DD DSN=PROD.EMP.MASTER.KSDS,DISP=SHR
+//EMP-EXCEPT DD DSN=PROD.EMP.EXCEPT.RPT,DISP=(MOD,CATLG,CATLG),
+//              UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=0060)
+//EMP-LIST   DD DSN=PROD.EMP.LISTING.RPT,DISP=(MOD,CATLG,CATLG),
+//              UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE),
+//              DCB=(RECFM=FB,LRECL=0080)
+//EMP-CTL    DD DSN=PROD.EMP.CTL.RPT,DISP=(MOD,CATLG,CATLG),
+//              UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=0050)
+//EMP-CKPT   DD DSN=PROD.EMP.CKPT,DISP=(MOD,CATLG,CATLG),
+//              UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=0037)
+//EMP-PAYOUT DD DSN=PROD.EMP.PAYROLL.INTFC,DISP=(MOD,CATLG,CATLG),
+//              UNIT=SYSDA,SPACE=(CYL,(2,2),RLSE),
+//              DCB=(RECFM=FB,LRECL=0052)
+//EMP-AUDIT  DD  DSN=PROD.EMP.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//              UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=0052)
+//SYSOUT     DD  SYSOUT=*
