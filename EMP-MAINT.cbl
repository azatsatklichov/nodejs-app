@@ -0,0 +1,204 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMP-MAINT.
+
+      *================================================================*
+      * EMP-MAINT - applies add/change/delete transactions against     *
+      * EMP-FILE so routine record upkeep (new hires, name corrections,*
+      * terminations) goes through a controlled program instead of     *
+      * hand-editing the flat file. Transactions are read from         *
+      * EMP-TRANS; a result is written to EMP-MAINT-RPT for every      *
+      * transaction, accepted or rejected.                             *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT Employee ASSIGN TO EMP-FILE
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS Employee-ID
+       FILE STATUS IS WS-Employee-Status.
+
+       SELECT Emp-Trans ASSIGN TO EMP-TRANS
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT Emp-Maint-Rpt ASSIGN TO EMP-MAINT-RPT
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD Employee.
+          COPY EMPREC.
+
+       FD Emp-Trans.
+          01 Emp-Trans-Rec.
+             05 TR-Trans-Code PIC X(1).
+                88 TR-Add VALUE 'A'.
+                88 TR-Change VALUE 'C'.
+                88 TR-Delete VALUE 'D'.
+             05 TR-Employee-ID PIC 9(5).
+             05 TR-NAME PIC A(25).
+             05 TR-Dept-Code PIC X(4).
+             05 TR-Hire-Date.
+                10 TR-Hire-CCYY PIC 9(4).
+                10 TR-Hire-MM PIC 9(2).
+                10 TR-Hire-DD PIC 9(2).
+             05 TR-Salary PIC 9(7)V99.
+             05 TR-Status PIC X(1).
+
+       FD Emp-Maint-Rpt.
+          01 Emp-Maint-Rpt-Rec.
+             05 RPT-Trans-Code PIC X(1).
+             05 FILLER PIC X(2) VALUE SPACES.
+             05 RPT-Employee-ID PIC 9(5).
+             05 FILLER PIC X(2) VALUE SPACES.
+             05 RPT-NAME PIC A(25).
+             05 FILLER PIC X(2) VALUE SPACES.
+             05 RPT-Result PIC X(9).
+             05 FILLER PIC X(2) VALUE SPACES.
+             05 RPT-Reason PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 WS-Employee-Status PIC X(2).
+       01 WS-Trans-EOF PIC A(1).
+       01 WS-Add-Count PIC 9(7) VALUE ZERO.
+       01 WS-Change-Count PIC 9(7) VALUE ZERO.
+       01 WS-Delete-Count PIC 9(7) VALUE ZERO.
+       01 WS-Reject-Count PIC 9(7) VALUE ZERO.
+       01 WS-Found-Sw PIC X(1).
+          88 Employee-Found VALUE 'F'.
+          88 Employee-Not-Found VALUE 'N'.
+
+       PROCEDURE DIVISION.
+
+           OPEN I-O Employee.
+           IF WS-Employee-Status NOT = '00'
+               DISPLAY 'EMP-MAINT UNABLE TO OPEN EMP-FILE, STATUS: '
+                  WS-Employee-Status
+               STOP RUN
+           END-IF.
+           OPEN INPUT Emp-Trans.
+           OPEN OUTPUT Emp-Maint-Rpt.
+
+           PERFORM UNTIL WS-Trans-EOF = 'Y'
+             READ Emp-Trans
+                AT END MOVE 'Y' TO WS-Trans-EOF
+                NOT AT END PERFORM 1000-APPLY-TRANSACTION
+             END-READ
+           END-PERFORM.
+
+           CLOSE Employee.
+           CLOSE Emp-Trans.
+           CLOSE Emp-Maint-Rpt.
+           DISPLAY 'EMP-MAINT ADDS       : ' WS-Add-Count.
+           DISPLAY 'EMP-MAINT CHANGES    : ' WS-Change-Count.
+           DISPLAY 'EMP-MAINT DELETES    : ' WS-Delete-Count.
+           DISPLAY 'EMP-MAINT REJECTS    : ' WS-Reject-Count.
+           STOP RUN.
+
+       1000-APPLY-TRANSACTION.
+           MOVE TR-Trans-Code TO RPT-Trans-Code.
+           MOVE TR-Employee-ID TO RPT-Employee-ID.
+           MOVE TR-NAME TO RPT-NAME.
+
+           EVALUATE TRUE
+               WHEN TR-Add
+                   PERFORM 2000-APPLY-ADD
+               WHEN TR-Change
+                   PERFORM 3000-APPLY-CHANGE
+               WHEN TR-Delete
+                   PERFORM 4000-APPLY-DELETE
+               WHEN OTHER
+                   MOVE 'REJECTED' TO RPT-Result
+                   MOVE 'UNKNOWN TRANSACTION CODE' TO RPT-Reason
+                   ADD 1 TO WS-Reject-Count
+           END-EVALUATE.
+
+           WRITE Emp-Maint-Rpt-Rec.
+
+       2000-APPLY-ADD.
+           PERFORM 5000-LOOKUP-EMPLOYEE.
+           IF Employee-Found
+               MOVE 'REJECTED' TO RPT-Result
+               MOVE 'DUPLICATE EMPLOYEE-ID' TO RPT-Reason
+               ADD 1 TO WS-Reject-Count
+           ELSE
+               MOVE TR-Employee-ID TO Employee-ID
+               MOVE TR-NAME TO NAME
+               MOVE TR-Dept-Code TO Dept-Code
+               MOVE TR-Hire-CCYY TO Hire-CCYY
+               MOVE TR-Hire-MM TO Hire-MM
+               MOVE TR-Hire-DD TO Hire-DD
+               MOVE TR-Salary TO Salary
+               MOVE TR-Status TO Emp-Status
+               WRITE Employee-FILE
+                  INVALID KEY
+                     MOVE 'REJECTED' TO RPT-Result
+                     MOVE 'WRITE FAILED, STATUS ' TO RPT-Reason
+                     MOVE WS-Employee-Status TO RPT-Reason(22:2)
+                     ADD 1 TO WS-Reject-Count
+                  NOT INVALID KEY
+                     MOVE 'ADDED' TO RPT-Result
+                     MOVE SPACES TO RPT-Reason
+                     ADD 1 TO WS-Add-Count
+               END-WRITE
+           END-IF.
+
+       3000-APPLY-CHANGE.
+           PERFORM 5000-LOOKUP-EMPLOYEE.
+           IF Employee-Not-Found
+               MOVE 'REJECTED' TO RPT-Result
+               MOVE 'EMPLOYEE-ID NOT FOUND' TO RPT-Reason
+               ADD 1 TO WS-Reject-Count
+           ELSE
+               MOVE TR-NAME TO NAME
+               MOVE TR-Dept-Code TO Dept-Code
+               MOVE TR-Hire-CCYY TO Hire-CCYY
+               MOVE TR-Hire-MM TO Hire-MM
+               MOVE TR-Hire-DD TO Hire-DD
+               MOVE TR-Salary TO Salary
+               MOVE TR-Status TO Emp-Status
+               REWRITE Employee-FILE
+                  INVALID KEY
+                     MOVE 'REJECTED' TO RPT-Result
+                     MOVE 'REWRITE FAILED, STATUS ' TO RPT-Reason
+                     MOVE WS-Employee-Status TO RPT-Reason(24:2)
+                     ADD 1 TO WS-Reject-Count
+                  NOT INVALID KEY
+                     MOVE 'CHANGED' TO RPT-Result
+                     MOVE SPACES TO RPT-Reason
+                     ADD 1 TO WS-Change-Count
+               END-REWRITE
+           END-IF.
+
+       4000-APPLY-DELETE.
+           PERFORM 5000-LOOKUP-EMPLOYEE.
+           IF Employee-Not-Found
+               MOVE 'REJECTED' TO RPT-Result
+               MOVE 'EMPLOYEE-ID NOT FOUND' TO RPT-Reason
+               ADD 1 TO WS-Reject-Count
+           ELSE
+               DELETE Employee RECORD
+                  INVALID KEY
+                     MOVE 'REJECTED' TO RPT-Result
+                     MOVE 'DELETE FAILED, STATUS ' TO RPT-Reason
+                     MOVE WS-Employee-Status TO RPT-Reason(23:2)
+                     ADD 1 TO WS-Reject-Count
+                  NOT INVALID KEY
+                     MOVE 'DELETED' TO RPT-Result
+                     MOVE SPACES TO RPT-Reason
+                     ADD 1 TO WS-Delete-Count
+               END-DELETE
+           END-IF.
+
+      *    Reads EMP-FILE through EMP-MAINT's own I-O connector rather
+      *    than calling EMPLOOK, which opens a separate connector to
+      *    the same dataset - fine for a standalone caller, but not
+      *    safe to run concurrently with the I-O open this program
+      *    already holds for its own WRITE/REWRITE/DELETE.
+       5000-LOOKUP-EMPLOYEE.
+           MOVE TR-Employee-ID TO Employee-ID.
+           READ Employee KEY IS Employee-ID
+              INVALID KEY SET Employee-Not-Found TO TRUE
+              NOT INVALID KEY SET Employee-Found TO TRUE
+           END-READ.
