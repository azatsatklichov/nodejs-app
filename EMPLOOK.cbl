@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOOK.
+
+      *================================================================*
+      * EMPLOOK - direct-lookup subprogram for EMP-FILE.               *
+      * Given an Employee-ID, positions on EMP-FILE (indexed, keyed on *
+      * Employee-ID) and returns the matching record without scanning  *
+      * the whole file. Opens and closes its own connector to EMP-FILE *
+      * each call, so it is only safe for a caller that does NOT       *
+      * already have EMP-FILE open itself (EMP-MAINT, for example,     *
+      * holds EMP-FILE open I-O throughout its run and reads it        *
+      * directly for that reason). Available to any job that needs a  *
+      * one-off employee fetch without opening EMP-FILE on its own.    *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT Employee ASSIGN TO EMP-FILE
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS Employee-ID
+       FILE STATUS IS WS-Employee-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD Employee.
+          COPY EMPREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-Employee-Status PIC X(2).
+
+       LINKAGE SECTION.
+       01 Emplook-Parms.
+          05 Emplook-Employee-ID PIC 9(5).
+          05 Emplook-Found-Sw PIC X(1).
+             88 Emplook-Found VALUE 'F'.
+             88 Emplook-Not-Found VALUE 'N'.
+       01 Emplook-Employee-Rec.
+          05 Emplook-Out-Employee-ID PIC 9(5).
+          05 Emplook-Out-NAME PIC A(25).
+          05 Emplook-Out-Dept-Code PIC X(4).
+          05 Emplook-Out-Hire-Date.
+             10 Emplook-Out-Hire-CCYY PIC 9(4).
+             10 Emplook-Out-Hire-MM PIC 9(2).
+             10 Emplook-Out-Hire-DD PIC 9(2).
+          05 Emplook-Out-Salary PIC 9(7)V99.
+          05 Emplook-Out-Status PIC X(1).
+
+       PROCEDURE DIVISION USING Emplook-Parms Emplook-Employee-Rec.
+
+           OPEN INPUT Employee.
+           MOVE Emplook-Employee-ID TO Employee-ID.
+           READ Employee KEY IS Employee-ID
+              INVALID KEY SET Emplook-Not-Found TO TRUE
+              NOT INVALID KEY
+                 SET Emplook-Found TO TRUE
+                 MOVE Employee-ID TO Emplook-Out-Employee-ID
+                 MOVE NAME TO Emplook-Out-NAME
+                 MOVE Dept-Code TO Emplook-Out-Dept-Code
+                 MOVE Hire-CCYY TO Emplook-Out-Hire-CCYY
+                 MOVE Hire-MM TO Emplook-Out-Hire-MM
+                 MOVE Hire-DD TO Emplook-Out-Hire-DD
+                 MOVE Salary TO Emplook-Out-Salary
+                 MOVE Emp-Status TO Emplook-Out-Status
+           END-READ.
+           CLOSE Employee.
+           GOBACK.
